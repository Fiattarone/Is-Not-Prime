@@ -1,14 +1,198 @@
 000100 IDENTIFICATION DIVISION.
 000150 PROGRAM-ID. IS_NOT_PRIME.
 000200 AUTHOR. MICHAEL NORRIS.
-000250* THIS PROGRAM IDENTIFIES PRIME NUMBERS WITH 95% ACCURACY
-000275* IT WILL RETURN N FOR NOT A PRIME NUMBER
-000300 DATA DIVISION.
-000400 LINKAGE SECTION.
-000500 01 RESULT-FLAG  PIC X.
-000600 PROCEDURE DIVISION.
-000700     MOVE 'N' TO RESULT-FLAG
-000800     STOP RUN.
-
-
-
+000250* THIS PROGRAM DETERMINES WHETHER NUMBER-TO-TEST IS A PRIME
+000275* NUMBER. IT RETURNS 'Y' IN RESULT-FLAG WHEN THE NUMBER IS
+000280* PRIME, 'N' WHEN IT IS NOT, AND 'E' WHEN NUMBER-TO-TEST IS
+000290* NOT A VALID POSITIVE INTEGER CANDIDATE (NOT NUMERIC, ZERO,
+000295* NEGATIVE, OR LESS THAN 2). EVERY INVOCATION IS APPENDED TO THE
+000296* PRIME-AUDIT-LOG FOR LATER RECONCILIATION.
+000297*
+000298* RESULTS ARE CACHED IN PRIME-CACHE-FILE, A VSAM KSDS KEYED ON
+000299* THE CANDIDATE NUMBER, SO A REPEAT LOOKUP OF THE SAME NUMBER
+000300* RETURNS WITHOUT RE-RUNNING THE DIVISIBILITY TEST. THE CLUSTER
+000301* MUST BE IDCAMS-DEFINED BEFORE THE FIRST RUN; IF IT ISN'T, THE
+000301* OPEN IS CHECKED AND THIS PROGRAM SIMPLY RUNS WITHOUT A CACHE
+000301* RATHER THAN FAILING THE WHOLE PRIMALITY CHECK.
+000301*
+000301* EVERY CHECK IS ALSO WRITTEN TO PRIME-EXTRACT-FILE AS A PLAIN
+000301* COMMA-DELIMITED NUMBER,RESULT,TIMESTAMP RECORD SO OTHER
+000301* APPLICATIONS CAN PICK UP OUR DETERMINATIONS AS AN INPUT FEED
+000301* WITHOUT LINK-EDITING AGAINST THIS PROGRAM. PRIME-AUDIT-LOG AND
+000301* PRIME-EXTRACT-FILE ARE BOTH OPENED EXTEND; ON THE VERY FIRST
+000301* RUN, BEFORE EITHER DATASET HAS BEEN ALLOCATED, THAT OPEN FAILS
+000301* AND EACH PARAGRAPH FALLS BACK TO OPEN OUTPUT TO CREATE IT.
+000302 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT PRIME-AUDIT-LOG ASSIGN TO PRIMEAUD
+000340         ORGANIZATION IS SEQUENTIAL
+000340         FILE STATUS IS WS-AUDIT-FILE-STATUS.
+000341     SELECT PRIME-CACHE-FILE ASSIGN TO PRIMECAC
+000342         ORGANIZATION IS INDEXED
+000343         ACCESS MODE IS DYNAMIC
+000344         RECORD KEY IS CACHE-NUMBER-TO-TEST
+000345         FILE STATUS IS WS-CACHE-FILE-STATUS.
+000345     SELECT PRIME-EXTRACT-FILE ASSIGN TO PRIMEEXT
+000345         ORGANIZATION IS SEQUENTIAL
+000345         FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+000346 DATA DIVISION.
+000347 FILE SECTION.
+000348 FD  PRIME-AUDIT-LOG
+000349     RECORDING MODE F.
+000350 01  PRIME-AUDIT-RECORD        PIC X(80).
+000351 FD  PRIME-CACHE-FILE.
+000352 01  PRIME-CACHE-RECORD.
+000353     05 CACHE-NUMBER-TO-TEST   PIC 9(9).
+000354     05 CACHE-RESULT-FLAG     PIC X.
+000354 FD  PRIME-EXTRACT-FILE
+000354     RECORDING MODE F.
+000354 01  PRIME-EXTRACT-RECORD      PIC X(80).
+000355 WORKING-STORAGE SECTION.
+000360 01 WS-DIVISOR          PIC 9(9).
+000370 01 WS-LIMIT            PIC 9(9).
+000380 01 WS-QUOTIENT         PIC 9(9).
+000390 01 WS-REMAINDER        PIC 9(9).
+000391 01 WS-AUDIT-LOG-SW     PIC X VALUE 'N'.
+000392    88 AUDIT-LOG-IS-OPEN      VALUE 'Y'.
+000392 01 WS-AUDIT-FILE-STATUS PIC X(2).
+000393 01 WS-CURRENT-TIMESTAMP PIC X(21).
+000394 01 WS-AUDIT-LINE.
+000395    05 AL-TIMESTAMP     PIC X(21).
+000396    05 FILLER           PIC X(1) VALUE SPACE.
+000397    05 AL-NUMBER        PIC -(8)9.
+000397    05 AL-NUMBER-RAW REDEFINES AL-NUMBER
+000397                        PIC X(9).
+000398    05 FILLER           PIC X(1) VALUE SPACE.
+000399    05 AL-RESULT        PIC X.
+000400    05 FILLER           PIC X(47) VALUE SPACES.
+000401 01 WS-CACHE-FILE-STATUS PIC X(2).
+000402 01 WS-CACHE-TRIED-SW   PIC X VALUE 'N'.
+000403    88 CACHE-OPEN-WAS-TRIED     VALUE 'Y'.
+000403 01 WS-CACHE-AVAIL-SW   PIC X VALUE 'N'.
+000403    88 CACHE-FILE-AVAILABLE     VALUE 'Y'.
+000404 01 WS-CACHE-FOUND-SW   PIC X VALUE 'N'.
+000405    88 CACHE-HIT               VALUE 'Y'.
+000406 01 WS-EXTRACT-FILE-SW  PIC X VALUE 'N'.
+000407    88 EXTRACT-FILE-IS-OPEN    VALUE 'Y'.
+000407 01 WS-EXTRACT-FILE-STATUS PIC X(2).
+000408 01 WS-EXTRACT-LINE.
+000409    05 EX-NUMBER        PIC 9(9).
+000409    05 EX-NUMBER-RAW REDEFINES EX-NUMBER
+000409                        PIC X(9).
+000410    05 FILLER           PIC X(1) VALUE ','.
+000411    05 EX-RESULT        PIC X.
+000412    05 FILLER           PIC X(1) VALUE ','.
+000413    05 EX-TIMESTAMP     PIC X(21).
+000414    05 FILLER           PIC X(47) VALUE SPACES.
+000415 LINKAGE SECTION.
+000450     COPY PRIMEREC.
+000600 PROCEDURE DIVISION USING PRIME-RECORD.
+000650 0000-MAIN.
+000660     PERFORM 1000-VALIDATE-INPUT
+000670     IF NOT RESULT-IS-INVALID
+000675         PERFORM 1500-CHECK-CACHE
+000676         IF NOT CACHE-HIT
+000680             PERFORM 2000-CHECK-PRIME
+000685             PERFORM 2500-UPDATE-CACHE
+000686         END-IF
+000690     END-IF
+000700     PERFORM 8000-WRITE-AUDIT-LOG
+000710     PERFORM 8500-WRITE-EXTRACT-RECORD
+000800     GOBACK.
+000850
+000900 1000-VALIDATE-INPUT.
+000950     IF NUMBER-TO-TEST NOT NUMERIC
+001000         MOVE 'E' TO RESULT-FLAG
+001050     ELSE
+001100         IF NUMBER-TO-TEST < 2
+001150             MOVE 'E' TO RESULT-FLAG
+001200         ELSE
+001250             MOVE SPACE TO RESULT-FLAG
+001300         END-IF
+001350     END-IF.
+001400
+001450 1500-CHECK-CACHE.
+001460     PERFORM 1510-OPEN-CACHE-IF-NEEDED
+001470     MOVE 'N' TO WS-CACHE-FOUND-SW
+001475     IF CACHE-FILE-AVAILABLE
+001480         MOVE NUMBER-TO-TEST TO CACHE-NUMBER-TO-TEST
+001490         READ PRIME-CACHE-FILE
+001500             INVALID KEY
+001510                 CONTINUE
+001520             NOT INVALID KEY
+001530                 MOVE CACHE-RESULT-FLAG TO RESULT-FLAG
+001540                 SET CACHE-HIT TO TRUE
+001550         END-READ
+001555     END-IF.
+001560
+001570 1510-OPEN-CACHE-IF-NEEDED.
+001580     IF NOT CACHE-OPEN-WAS-TRIED
+001590         OPEN I-O PRIME-CACHE-FILE
+001595         SET CACHE-OPEN-WAS-TRIED TO TRUE
+001598         IF WS-CACHE-FILE-STATUS = '00'
+001599                 OR WS-CACHE-FILE-STATUS = '05'
+001600             SET CACHE-FILE-AVAILABLE TO TRUE
+001602         END-IF
+001610     END-IF.
+001620
+002000 2000-CHECK-PRIME.
+002050     MOVE 'Y' TO RESULT-FLAG
+002100     IF NUMBER-TO-TEST NOT = 2
+002150         COMPUTE WS-LIMIT = FUNCTION SQRT(NUMBER-TO-TEST)
+002200         PERFORM VARYING WS-DIVISOR FROM 2 BY 1
+002250                 UNTIL WS-DIVISOR > WS-LIMIT
+002300             DIVIDE NUMBER-TO-TEST BY WS-DIVISOR
+002350                 GIVING WS-QUOTIENT
+002400                 REMAINDER WS-REMAINDER
+002450             IF WS-REMAINDER = 0
+002500                 MOVE 'N' TO RESULT-FLAG
+002550                 EXIT PERFORM
+002600             END-IF
+002650         END-PERFORM
+002700     END-IF.
+002750
+002800 2500-UPDATE-CACHE.
+002805     IF CACHE-FILE-AVAILABLE
+002810         MOVE NUMBER-TO-TEST TO CACHE-NUMBER-TO-TEST
+002820         MOVE RESULT-FLAG TO CACHE-RESULT-FLAG
+002830         WRITE PRIME-CACHE-RECORD
+002840             INVALID KEY
+002850                 CONTINUE
+002860         END-WRITE
+002865     END-IF.
+002870
+008000 8000-WRITE-AUDIT-LOG.
+008050     IF NOT AUDIT-LOG-IS-OPEN
+008100         OPEN EXTEND PRIME-AUDIT-LOG
+008120         IF WS-AUDIT-FILE-STATUS NOT = '00'
+008130             OPEN OUTPUT PRIME-AUDIT-LOG
+008140         END-IF
+008150         SET AUDIT-LOG-IS-OPEN TO TRUE
+008200     END-IF
+008250     MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+008300     MOVE WS-CURRENT-TIMESTAMP TO AL-TIMESTAMP
+008340     IF NUMBER-TO-TEST IS NUMERIC
+008345         MOVE NUMBER-TO-TEST TO AL-NUMBER
+008350     ELSE
+008355         MOVE NUMBER-TO-TEST TO AL-NUMBER-RAW
+008360     END-IF
+008400     MOVE RESULT-FLAG TO AL-RESULT
+008450     WRITE PRIME-AUDIT-RECORD FROM WS-AUDIT-LINE.
+008460
+008500 8500-WRITE-EXTRACT-RECORD.
+008550     IF NOT EXTRACT-FILE-IS-OPEN
+008600         OPEN EXTEND PRIME-EXTRACT-FILE
+008620         IF WS-EXTRACT-FILE-STATUS NOT = '00'
+008630             OPEN OUTPUT PRIME-EXTRACT-FILE
+008640         END-IF
+008650         SET EXTRACT-FILE-IS-OPEN TO TRUE
+008700     END-IF
+008740     IF NUMBER-TO-TEST IS NUMERIC
+008745         MOVE NUMBER-TO-TEST TO EX-NUMBER
+008750     ELSE
+008755         MOVE NUMBER-TO-TEST TO EX-NUMBER-RAW
+008760     END-IF
+008800     MOVE RESULT-FLAG TO EX-RESULT
+008850     MOVE WS-CURRENT-TIMESTAMP TO EX-TIMESTAMP
+008900     WRITE PRIME-EXTRACT-RECORD FROM WS-EXTRACT-LINE.
