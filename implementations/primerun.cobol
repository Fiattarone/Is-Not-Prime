@@ -0,0 +1,286 @@
+000100 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID. PRIMERUN.
+000200 AUTHOR. MICHAEL NORRIS.
+000250* BATCH DRIVER THAT READS PRIME-INPUT-FILE, CALLS IS_NOT_PRIME
+000260* FOR EACH NUMBER, AND WRITES THE RESULT PLUS RUN TOTALS TO
+000270* PRIME-REPORT.
+000280*
+000285* RESTART/CHECKPOINT SUPPORT: EVERY WS-CHECKPOINT-INTERVAL
+000290* RECORDS THE LAST RECORD NUMBER SUCCESSFULLY PROCESSED, PLUS THE
+000295* RUNNING PRIME/NOT-PRIME/INVALID COUNTS AS OF THAT RECORD, ARE
+000296* WRITTEN TO PRIME-CHECKPOINT-FILE. TO RESTART A RUN THAT ABENDED
+000297* PARTWAY THROUGH, RESUBMIT THE JOB WITH PARM='RESTART' -
+000298* PRIMERUN WILL READ THE LAST CHECKPOINT, SKIP PAST THE RECORDS
+000299* ALREADY PROCESSED, RELOAD THE COUNTS SO FAR, AND RESUME
+000299* APPENDING TO THE SAME PRIME-REPORT INSTEAD OF STARTING OVER.
+000299*
+000299* CONTROL TOTAL: PRIME-CONTROL-CARD SUPPLIES THE EXPECTED
+000299* RECORD COUNT FOR PRIME-INPUT-FILE. THE COUNT ACTUALLY READ
+000299* IS RECONCILED AGAINST IT AT END OF RUN AND THE RESULT IS
+000299* REPORTED ON PRIME-REPORT. IF THE CONTROL CARD ITSELF IS
+000299* MISSING, THE RUN IS REPORTED AS "NO CONTROL TOTAL SUPPLIED"
+000299* RATHER THAN BEING ASSUMED IN BALANCE, AND RETURN-CODE IS SET
+000299* NON-ZERO SO A FOLLOWING JCL STEP CAN COND= ON EITHER CASE.
+000299*
+000299* IN-SIGN GIVES PRIME-INPUT-FILE A WAY TO CARRY A NEGATIVE
+000299* CANDIDATE (REQ 003 REQUIRES NEGATIVE NUMBERS TO COME BACK 'E'
+000299* LIKE ANY OTHER INVALID INPUT): '-' MEANS THE NUMBER IN THAT
+000299* RECORD IS NEGATIVE, ANYTHING ELSE (INCLUDING SPACE, WHAT EVERY
+000299* EXISTING FILE ALREADY HAS IN THAT POSITION) MEANS POSITIVE, SO
+000299* FILES CUT BEFORE THIS COLUMN EXISTED STILL READ UNCHANGED.
+000300 ENVIRONMENT DIVISION.
+000350 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000450     SELECT PRIME-INPUT-FILE ASSIGN TO PRIMEIN
+000460         ORGANIZATION IS SEQUENTIAL.
+000500     SELECT PRIME-REPORT ASSIGN TO PRIMERPT
+000505         ORGANIZATION IS SEQUENTIAL
+000505         FILE STATUS IS WS-REPORT-FILE-STATUS.
+000520     SELECT PRIME-CHECKPOINT-FILE ASSIGN TO PRIMECKP
+000525         ORGANIZATION IS SEQUENTIAL
+000525         FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+000540     SELECT PRIME-CONTROL-CARD ASSIGN TO PRIMECTL
+000545         ORGANIZATION IS SEQUENTIAL
+000545         FILE STATUS IS WS-CONTROL-FILE-STATUS.
+000600 DATA DIVISION.
+000650 FILE SECTION.
+000700 FD  PRIME-INPUT-FILE
+000710     RECORDING MODE F.
+000750 01  PRIME-INPUT-RECORD.
+000760     05 IN-NUMBER              PIC 9(9).
+000761     05 IN-NUMBER-RAW REDEFINES IN-NUMBER
+000762                               PIC X(9).
+000765     05 IN-SIGN                PIC X.
+000766        88 IN-SIGN-IS-NEGATIVE       VALUE '-'.
+000770     05 FILLER                 PIC X(70).
+000800 FD  PRIME-REPORT
+000810     RECORDING MODE F.
+000850 01  PRIME-REPORT-RECORD       PIC X(80).
+000870 FD  PRIME-CHECKPOINT-FILE
+000880     RECORDING MODE F.
+000890 01  PRIME-CHECKPOINT-RECORD.
+000890     05 CKPT-RECORD-COUNT      PIC 9(9).
+000890     05 CKPT-PRIME-COUNT       PIC 9(9).
+000890     05 CKPT-NOTPRIME-COUNT    PIC 9(9).
+000890     05 CKPT-INVALID-COUNT     PIC 9(9).
+000891 FD  PRIME-CONTROL-CARD
+000892     RECORDING MODE F.
+000893 01  PRIME-CONTROL-RECORD.
+000894     05 CTL-EXPECTED-COUNT     PIC 9(9).
+000895     05 FILLER                 PIC X(71).
+000900 WORKING-STORAGE SECTION.
+000925     COPY PRIMEREC.
+000950 01  WS-EOF-SWITCH             PIC X VALUE 'N'.
+000960     88 END-OF-INPUT                 VALUE 'Y'.
+000970 01  WS-CKPT-EOF-SWITCH        PIC X VALUE 'N'.
+000980     88 CKPT-AT-END                  VALUE 'Y'.
+000990 01  WS-RESTART-SWITCH         PIC X VALUE 'N'.
+000995     88 RESTART-REQUESTED            VALUE 'Y'.
+001000 01  WS-RECORD-COUNT           PIC 9(9) VALUE 0.
+001010 01  WS-RESTART-POINT          PIC 9(9) VALUE 0.
+001020 01  WS-CHECKPOINT-INTERVAL    PIC 9(9) VALUE 1000.
+001030 01  WS-EXPECTED-COUNT         PIC 9(9) VALUE 0.
+001035 01  WS-CONTROL-CARD-SW        PIC X VALUE 'N'.
+001036     88 CONTROL-CARD-PRESENT         VALUE 'Y'.
+001037 01  WS-CONTROL-FILE-STATUS    PIC X(2).
+001038 01  WS-CHECKPOINT-FILE-STATUS PIC X(2).
+001039 01  WS-REPORT-FILE-STATUS     PIC X(2).
+001040 01  WS-BALANCE-SWITCH         PIC X VALUE 'U'.
+001050     88 RUN-IN-BALANCE               VALUE 'Y'.
+001051     88 RUN-OUT-OF-BALANCE           VALUE 'N'.
+001052     88 RUN-NO-CONTROL-TOTAL         VALUE 'U'.
+001100 01  WS-PRIME-COUNT            PIC 9(9) VALUE 0.
+001150 01  WS-NOTPRIME-COUNT         PIC 9(9) VALUE 0.
+001160 01  WS-INVALID-COUNT          PIC 9(9) VALUE 0.
+001200 01  WS-DETAIL-LINE.
+001210     05 FILLER                 PIC X(5)  VALUE 'NBR: '.
+001220     05 DL-NUMBER              PIC -(8)9.
+001221     05 DL-NUMBER-RAW REDEFINES DL-NUMBER
+001222                               PIC X(9).
+001230     05 FILLER                 PIC X(6)  VALUE ' RES: '.
+001240     05 DL-RESULT              PIC X.
+001250     05 FILLER                 PIC X(59) VALUE SPACES.
+001300 01  WS-TOTALS-LINE.
+001310     05 FILLER                 PIC X(20) VALUE 'TOTAL PRIME:    '.
+001320     05 TL-PRIME-COUNT         PIC Z(8)9.
+001330     05 FILLER                 PIC X(51) VALUE SPACES.
+001350 01  WS-TOTALS-LINE2.
+001360     05 FILLER                 PIC X(20) VALUE 'TOTAL NOT PRIME:'.
+001370     05 TL-NOTPRIME-COUNT      PIC Z(8)9.
+001380     05 FILLER                 PIC X(51) VALUE SPACES.
+001390 01  WS-TOTALS-LINE3.
+001391     05 FILLER                 PIC X(20) VALUE 'TOTAL INVALID:'.
+001392     05 TL-INVALID-COUNT       PIC Z(8)9.
+001393     05 FILLER                 PIC X(51) VALUE SPACES.
+001394 01  WS-BALANCE-LINE.
+001395     05 FILLER                 PIC X(14) VALUE 'RECORDS READ:'.
+001396     05 BL-RECORDS-READ        PIC Z(8)9.
+001397     05 FILLER                 PIC X(10) VALUE ' EXPECTED:'.
+001398     05 BL-EXPECTED-COUNT      PIC Z(8)9.
+001399     05 BL-BALANCE-MSG         PIC X(25) VALUE SPACES.
+001399     05 FILLER                 PIC X(12) VALUE SPACES.
+001400 LINKAGE SECTION.
+001410 01  LS-PARM.
+001420     05 LS-PARM-LEN            PIC S9(4) COMP.
+001430     05 LS-PARM-TEXT           PIC X(8).
+001500 PROCEDURE DIVISION USING LS-PARM.
+001550 0000-MAIN.
+001600     PERFORM 1000-INITIALIZE
+001650     PERFORM 2000-PROCESS-RECORD UNTIL END-OF-INPUT
+001700     PERFORM 2600-RECONCILE-CONTROL-TOTAL
+001710     PERFORM 2650-SET-RETURN-CODE
+001750     PERFORM 3000-WRITE-TOTALS
+001800     PERFORM 9000-TERMINATE
+001850     STOP RUN.
+001900
+001950 1000-INITIALIZE.
+002000     PERFORM 1050-DETERMINE-RESTART-POINT
+002050     PERFORM 1060-READ-CONTROL-CARD
+002100     OPEN INPUT PRIME-INPUT-FILE
+002150     IF RESTART-REQUESTED
+002200         OPEN EXTEND PRIME-REPORT
+002210         IF WS-REPORT-FILE-STATUS NOT = '00'
+002220             OPEN OUTPUT PRIME-REPORT
+002230         END-IF
+002250         OPEN EXTEND PRIME-CHECKPOINT-FILE
+002255         IF WS-CHECKPOINT-FILE-STATUS NOT = '00'
+002256             OPEN OUTPUT PRIME-CHECKPOINT-FILE
+002257         END-IF
+002300         PERFORM 1100-SKIP-COMPLETED-RECORDS
+002350     ELSE
+002400         OPEN OUTPUT PRIME-REPORT
+002450         OPEN OUTPUT PRIME-CHECKPOINT-FILE
+002500     END-IF
+002550     PERFORM 2100-READ-INPUT.
+002600
+002650 1050-DETERMINE-RESTART-POINT.
+002700     IF LS-PARM-LEN > 0 AND LS-PARM-TEXT(1:7) = 'RESTART'
+002750         SET RESTART-REQUESTED TO TRUE
+002800         OPEN INPUT PRIME-CHECKPOINT-FILE
+002810         IF WS-CHECKPOINT-FILE-STATUS = '00'
+002850             PERFORM UNTIL CKPT-AT-END
+002900                 READ PRIME-CHECKPOINT-FILE
+002950                     AT END SET CKPT-AT-END TO TRUE
+003000                     NOT AT END
+003050                         MOVE CKPT-RECORD-COUNT
+003051                             TO WS-RESTART-POINT
+003060                         MOVE CKPT-PRIME-COUNT TO WS-PRIME-COUNT
+003070                         MOVE CKPT-NOTPRIME-COUNT
+003075                             TO WS-NOTPRIME-COUNT
+003080                         MOVE CKPT-INVALID-COUNT
+003081                             TO WS-INVALID-COUNT
+003150                 END-READ
+003200             END-PERFORM
+003250             CLOSE PRIME-CHECKPOINT-FILE
+003280         END-IF
+003300     END-IF.
+003350
+003400 1060-READ-CONTROL-CARD.
+003450     MOVE 0 TO WS-EXPECTED-COUNT
+003460     OPEN INPUT PRIME-CONTROL-CARD
+003470     IF WS-CONTROL-FILE-STATUS = '00'
+003500         READ PRIME-CONTROL-CARD
+003550             AT END
+003600                 CONTINUE
+003650             NOT AT END
+003700                 MOVE CTL-EXPECTED-COUNT TO WS-EXPECTED-COUNT
+003710                 SET CONTROL-CARD-PRESENT TO TRUE
+003750         END-READ
+003800         CLOSE PRIME-CONTROL-CARD
+003810     END-IF.
+003850
+003900 1100-SKIP-COMPLETED-RECORDS.
+003950     PERFORM UNTIL END-OF-INPUT
+004000             OR WS-RECORD-COUNT >= WS-RESTART-POINT
+004050         PERFORM 2100-READ-INPUT
+004100     END-PERFORM.
+004150
+004200 2000-PROCESS-RECORD.
+004210     IF IN-NUMBER IS NUMERIC
+004220         MOVE IN-NUMBER TO NUMBER-TO-TEST
+004230     ELSE
+004240         MOVE IN-NUMBER-RAW TO NUMBER-TO-TEST-RAW
+004250     END-IF
+004260     IF IN-SIGN-IS-NEGATIVE AND NUMBER-TO-TEST IS NUMERIC
+004270         COMPUTE NUMBER-TO-TEST = NUMBER-TO-TEST * -1
+004280     END-IF
+004300     CALL 'IS_NOT_PRIME' USING PRIME-RECORD
+004350     PERFORM 2200-WRITE-DETAIL
+004400     IF RESULT-IS-PRIME
+004450         ADD 1 TO WS-PRIME-COUNT
+004500     ELSE
+004550         IF RESULT-IS-NOT-PRIME
+004600             ADD 1 TO WS-NOTPRIME-COUNT
+004650         ELSE
+004700             ADD 1 TO WS-INVALID-COUNT
+004750         END-IF
+004800     END-IF
+004850     IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL) = 0
+004900         PERFORM 2400-WRITE-CHECKPOINT
+004950     END-IF
+005000     PERFORM 2100-READ-INPUT.
+005050
+005100 2100-READ-INPUT.
+005150     READ PRIME-INPUT-FILE
+005200         AT END SET END-OF-INPUT TO TRUE
+005250         NOT AT END ADD 1 TO WS-RECORD-COUNT
+005300     END-READ.
+005350
+005400 2200-WRITE-DETAIL.
+005440     IF NUMBER-TO-TEST IS NUMERIC
+005450         MOVE NUMBER-TO-TEST TO DL-NUMBER
+005460     ELSE
+005470         MOVE NUMBER-TO-TEST TO DL-NUMBER-RAW
+005480     END-IF
+005500     MOVE RESULT-FLAG TO DL-RESULT
+005550     WRITE PRIME-REPORT-RECORD FROM WS-DETAIL-LINE.
+005600
+005650 2400-WRITE-CHECKPOINT.
+005700     MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+005710     MOVE WS-PRIME-COUNT TO CKPT-PRIME-COUNT
+005720     MOVE WS-NOTPRIME-COUNT TO CKPT-NOTPRIME-COUNT
+005730     MOVE WS-INVALID-COUNT TO CKPT-INVALID-COUNT
+005750     WRITE PRIME-CHECKPOINT-RECORD.
+005800
+005850 2600-RECONCILE-CONTROL-TOTAL.
+005900     IF CONTROL-CARD-PRESENT
+005950         IF WS-RECORD-COUNT = WS-EXPECTED-COUNT
+005960             MOVE 'Y' TO WS-BALANCE-SWITCH
+005970         ELSE
+005980             MOVE 'N' TO WS-BALANCE-SWITCH
+005990         END-IF
+006000     ELSE
+006010         MOVE 'U' TO WS-BALANCE-SWITCH
+006050     END-IF.
+006060
+006070 2650-SET-RETURN-CODE.
+006080     IF RUN-IN-BALANCE
+006090         MOVE 0 TO RETURN-CODE
+006100     ELSE
+006110         MOVE 4 TO RETURN-CODE
+006120     END-IF.
+006100
+006150 3000-WRITE-TOTALS.
+006200     MOVE WS-PRIME-COUNT TO TL-PRIME-COUNT
+006250     WRITE PRIME-REPORT-RECORD FROM WS-TOTALS-LINE
+006300     MOVE WS-NOTPRIME-COUNT TO TL-NOTPRIME-COUNT
+006350     WRITE PRIME-REPORT-RECORD FROM WS-TOTALS-LINE2
+006400     MOVE WS-INVALID-COUNT TO TL-INVALID-COUNT
+006450     WRITE PRIME-REPORT-RECORD FROM WS-TOTALS-LINE3
+006500     MOVE WS-RECORD-COUNT TO BL-RECORDS-READ
+006550     MOVE WS-EXPECTED-COUNT TO BL-EXPECTED-COUNT
+006600     IF RUN-IN-BALANCE
+006650         MOVE 'IN BALANCE' TO BL-BALANCE-MSG
+006700     ELSE
+006710         IF RUN-OUT-OF-BALANCE
+006720             MOVE 'OUT OF BALANCE' TO BL-BALANCE-MSG
+006730         ELSE
+006740             MOVE 'NO CONTROL TOTAL SUPPLIED' TO BL-BALANCE-MSG
+006745         END-IF
+006800     END-IF
+006850     WRITE PRIME-REPORT-RECORD FROM WS-BALANCE-LINE.
+006900
+006950 9000-TERMINATE.
+007000     CLOSE PRIME-INPUT-FILE
+007050     CLOSE PRIME-REPORT
+007100     CLOSE PRIME-CHECKPOINT-FILE.
