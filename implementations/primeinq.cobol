@@ -0,0 +1,165 @@
+000100 IDENTIFICATION DIVISION.
+000150 PROGRAM-ID. PRIMEINQ.
+000200 AUTHOR. MICHAEL NORRIS.
+000250* ONLINE CICS TRANSACTION FOR AD HOC PRIME CHECKS. THE OPERATOR
+000260* KEYS IN A NUMBER AT THE MENU, PRIMEINQ CALLS IS_NOT_PRIME
+000270* UNDER THE COVERS, AND THE Y/N/E RESULT IS DISPLAYED BACK ON
+000280* THE SCREEN IMMEDIATELY. REPEATS UNTIL THE OPERATOR KEYS EXIT.
+000285*
+000286* TRUE PSEUDO-CONVERSATIONAL DESIGN: EACH TASK EXECUTION HANDLES
+000287* EXACTLY ONE SCREEN. THE FIRST ATTACH (EIBCALEN = 0) SENDS THE
+000288* MENU AND RETURNS WITH TRANSID('PRMI') SO THE TASK ENDS AND ITS
+000289* STORAGE IS FREED WHILE THE OPERATOR THINKS; CICS RE-ATTACHES A
+000290* FRESH TASK AGAINST THIS TRANSID WHEN THE OPERATOR PRESSES
+000291* ENTER. THAT TASK RECEIVES THE TYPED NUMBER, SHOWS THE RESULT,
+000292* AND EITHER RETURNS WITH TRANSID('PRMI') AGAIN (MORE NUMBERS TO
+000293* COME) OR RETURNS WITHOUT IT (OPERATOR KEYED EXIT, CONVERSATION
+000294* OVER). NO APPLICATION STATE NEEDS TO SURVIVE BETWEEN TASKS -
+000294* EACH TURN IS DECIDED ENTIRELY WITHIN ITS OWN EXECUTION - BUT
+000294* EIBCALEN ONLY REFLECTS THE LENGTH OF A COMMAREA PASSED ON THE
+000294* PRIOR RETURN, SO THE CONTINUING RETURN TRANSID('PRMI') CALLS
+000294* PASS A ONE-BYTE DUMMY COMMAREA PURELY SO THE NEXT ATTACH SEES
+000294* EIBCALEN > 0 AND 0000-MAIN CAN TELL "FIRST ATTACH" FROM
+000294* "OPERATOR JUST TYPED SOMETHING" - ITS CONTENT IS NEVER READ.
+000296* EIBCALEN COMES FROM THE EIB THE CICS TRANSLATOR
+000297* AUTOMATICALLY COPIES INTO THE LINKAGE SECTION OF EVERY CICS
+000298* PROGRAM (COPY DFHEIBLK) - LIKE EXEC CICS ITSELF, IT ONLY
+000299* RESOLVES AFTER TRANSLATION AND IS PART OF THE SAME VENDOR-
+000300* EXTENSION LIMITATION THIS FILE CANNOT BE COMPILER-VERIFIED FOR.
+000301*
+000298* NOTE: IS_NOT_PRIME PERFORMS ITS OWN SEQUENTIAL/VSAM FILE I-O
+000299* (AUDIT LOG, EXTRACT FILE, AND RESULTS CACHE) USING PLAIN COBOL
+000300* OPEN/READ/WRITE RATHER THAN EXEC CICS FILE CONTROL. THAT IS
+000301* CORRECT FOR PRIMERUN'S BATCH ENVIRONMENT; RUNNING THE SAME
+000302* SUBPROGRAM UNDER CICS WOULD NORMALLY REQUIRE IT TO GO THROUGH
+000303* EXEC CICS FILE CONTROL INSTEAD, SO THAT RECOVERY/LOGGING AND
+000304* ENQUEUE SEMANTICS MATCH THE REGION'S OTHER FILES. FLAGGED HERE
+000305* FOR WHOEVER MOVES THIS PAST THE PROTOTYPE STAGE - NOT ADDRESSED
+000306* BY THIS CHANGE.
+000350 DATA DIVISION.
+000400 WORKING-STORAGE SECTION.
+000450     COPY PRIMEREC.
+000500 01  WS-EXIT-SWITCH            PIC X VALUE 'N'.
+000510     88 EXIT-REQUESTED               VALUE 'Y'.
+000550 01  WS-INPUT-AREA             PIC X(9) VALUE SPACES.
+000560 01  WS-INPUT-LENGTH           PIC S9(4) COMP VALUE 9.
+000565 01  WS-DIGITS-LENGTH          PIC S9(4) COMP.
+000566 01  WS-VALID-ENTRY-SW         PIC X VALUE 'N'.
+000567     88 VALID-ENTRY                  VALUE 'Y'.
+000568 01  WS-DUMMY-COMMAREA         PIC X(1) VALUE SPACE.
+000570 01  WS-RESP-CODE              PIC S9(8) COMP.
+000600 01  WS-MENU-TEXT              PIC X(40) VALUE
+000610     'PRIME CHECK - ENTER A NUMBER OR EXIT'.
+000650 01  WS-RESULT-TEXT.
+000660     05 FILLER                 PIC X(8)  VALUE 'RESULT: '.
+000670     05 RT-NUMBER              PIC -(8)9.
+000680     05 FILLER                 PIC X(4)  VALUE ' IS '.
+000690     05 RT-MESSAGE             PIC X(19) VALUE SPACES.
+000700 01  WS-INVALID-TEXT           PIC X(40) VALUE
+000710     'PLEASE ENTER A NUMBER, OR EXIT TO QUIT.'.
+000750 PROCEDURE DIVISION.
+000800 0000-MAIN.
+000850     IF EIBCALEN = 0
+000900         PERFORM 1000-DISPLAY-MENU
+000950         PERFORM 9000-RETURN-FOR-NEXT-INPUT
+001000     ELSE
+001050         PERFORM 2000-PROCESS-ONE-NUMBER
+001100         IF EXIT-REQUESTED
+001150             PERFORM 9100-RETURN-END-CONVERSATION
+001200         ELSE
+001250             PERFORM 9000-RETURN-FOR-NEXT-INPUT
+001300         END-IF
+001350     END-IF.
+001400
+001450 1000-DISPLAY-MENU.
+001500     EXEC CICS
+001550         SEND TEXT FROM(WS-MENU-TEXT)
+001600             LENGTH(LENGTH OF WS-MENU-TEXT)
+001650             ERASE
+001700     END-EXEC.
+001750
+001800 2000-PROCESS-ONE-NUMBER.
+001850     PERFORM 2100-RECEIVE-INPUT
+001900     IF NOT EXIT-REQUESTED
+001950         PERFORM 2150-VALIDATE-ENTRY
+001960         IF VALID-ENTRY
+002000             MOVE FUNCTION NUMVAL(
+002010                 WS-INPUT-AREA(1:WS-INPUT-LENGTH))
+002020                 TO NUMBER-TO-TEST
+002050             PERFORM 3000-CALL-PRIME-CHECK
+002100             PERFORM 4000-DISPLAY-RESULT
+002150         ELSE
+002200             PERFORM 5000-DISPLAY-INVALID-ENTRY
+002250         END-IF
+002300     END-IF.
+002310
+002320 2150-VALIDATE-ENTRY.
+002330*    ACCEPTS A PLAIN UNSIGNED NUMBER OR A NUMBER WITH A LEADING
+002331*    '-' SO AN OPERATOR CAN DRIVE IS_NOT_PRIME'S NEGATIVE-NUMBER
+002332*    CASE (REQ 003) FROM THIS SCREEN, NOT JUST FROM IS_NOT_PRIME'S
+002333*    OWN INTERNAL LOGIC. FUNCTION NUMVAL PARSES THE LEADING SIGN
+002334*    ITSELF ONCE WE KNOW THE REST OF THE TEXT IS DIGITS.
+002335     MOVE 'N' TO WS-VALID-ENTRY-SW
+002340     IF WS-INPUT-LENGTH > 0
+002345         IF WS-INPUT-AREA(1:WS-INPUT-LENGTH) IS NUMERIC
+002350             SET VALID-ENTRY TO TRUE
+002355         ELSE
+002360             IF WS-INPUT-AREA(1:1) = '-' AND WS-INPUT-LENGTH > 1
+002365                 COMPUTE WS-DIGITS-LENGTH = WS-INPUT-LENGTH - 1
+002370                 IF WS-INPUT-AREA(2:WS-DIGITS-LENGTH) IS NUMERIC
+002375                     SET VALID-ENTRY TO TRUE
+002380                 END-IF
+002385             END-IF
+002390         END-IF
+002395     END-IF.
+002350
+002400 2100-RECEIVE-INPUT.
+002450     MOVE SPACES TO WS-INPUT-AREA
+002460     MOVE 9 TO WS-INPUT-LENGTH
+002500     EXEC CICS
+002550         RECEIVE INTO(WS-INPUT-AREA)
+002600             LENGTH(WS-INPUT-LENGTH)
+002650             RESP(WS-RESP-CODE)
+002700     END-EXEC
+002750     IF WS-INPUT-AREA(1:4) = 'EXIT'
+002800         SET EXIT-REQUESTED TO TRUE
+002850     END-IF.
+002900
+002950 3000-CALL-PRIME-CHECK.
+003000     CALL 'IS_NOT_PRIME' USING PRIME-RECORD.
+003050
+003100 4000-DISPLAY-RESULT.
+003150     MOVE NUMBER-TO-TEST TO RT-NUMBER
+003200     IF RESULT-IS-PRIME
+003250         MOVE 'PRIME' TO RT-MESSAGE
+003300     ELSE
+003350         IF RESULT-IS-NOT-PRIME
+003400             MOVE 'NOT PRIME' TO RT-MESSAGE
+003450         ELSE
+003500             MOVE 'NOT A VALID NUMBER' TO RT-MESSAGE
+003550         END-IF
+003600     END-IF
+003650     EXEC CICS
+003700         SEND TEXT FROM(WS-RESULT-TEXT)
+003750             LENGTH(LENGTH OF WS-RESULT-TEXT)
+003800             ERASE
+003850     END-EXEC.
+003900
+003950 5000-DISPLAY-INVALID-ENTRY.
+004000     EXEC CICS
+004050         SEND TEXT FROM(WS-INVALID-TEXT)
+004100             LENGTH(LENGTH OF WS-INVALID-TEXT)
+004150             ERASE
+004200     END-EXEC.
+004250
+004300 9000-RETURN-FOR-NEXT-INPUT.
+004350     EXEC CICS
+004400         RETURN TRANSID('PRMI')
+004420             COMMAREA(WS-DUMMY-COMMAREA)
+004440             LENGTH(1)
+004450     END-EXEC.
+004500
+004550 9100-RETURN-END-CONVERSATION.
+004600     EXEC CICS
+004650         RETURN
+004700     END-EXEC.
