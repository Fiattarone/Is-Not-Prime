@@ -0,0 +1,19 @@
+000100*----------------------------------------------------------*
+000150* PRIMEREC - SHARED NUMBER/RESULT RECORD LAYOUT USED BY
+000200* IS_NOT_PRIME AND EVERY PROGRAM THAT CALLS IT.
+000210*
+000220* NUMBER-TO-TEST-RAW LETS A CALLER DEPOSIT A CANDIDATE THAT
+000230* HASN'T BEEN PROVEN NUMERIC YET WITHOUT PERFORMING A NUMERIC
+000240* MOVE ON UNVALIDATED BYTES (A DATA EXCEPTION HAZARD ON REAL
+000241* MAINFRAME HARDWARE) - MOVE THE RAW SOURCE HERE, THEN LET
+000242* IS_NOT_PRIME'S OWN NUMERIC CLASS TEST ON NUMBER-TO-TEST
+000243* CLASSIFY IT SAFELY.
+000250*----------------------------------------------------------*
+000300 01  PRIME-RECORD.
+000350     05 NUMBER-TO-TEST         PIC S9(9).
+000360     05 NUMBER-TO-TEST-RAW REDEFINES NUMBER-TO-TEST
+000370                               PIC X(9).
+000400     05 RESULT-FLAG            PIC X.
+000410        88 RESULT-IS-PRIME            VALUE 'Y'.
+000420        88 RESULT-IS-NOT-PRIME        VALUE 'N'.
+000430        88 RESULT-IS-INVALID          VALUE 'E'.
